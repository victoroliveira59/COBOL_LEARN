@@ -1,7 +1,18 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MOVE-01.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT COUNTRY-FILE ASSIGN TO COUNTRYDD
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD  COUNTRY-FILE
+               RECORDING MODE IS F.
+           COPY COUNTRYR.
+
            WORKING-STORAGE SECTION.
            01 WS-NUM1 PIC 9(9).
            01 WS-NUM2 PIC 9(9).
@@ -9,15 +20,30 @@
            01 WS-NUM4 PIC 9(9).
            01 WS-ADDRESS.
                05 WS-HOUSE-NUMBER PIC 9(3).
-               05 WS-COUNTRY PIC X(5).
+               COPY COUNTRYF REPLACING COUNTRY-FIELD BY WS-COUNTRY.
                05 WS-PINCODE PIC 9(6).
            01 WS-ADDRESS1.
                05 WS-HOUSE-NUMBER1 PIC 9(3).
-               05 WS-COUNTRY1 PIC X(5).
+               COPY COUNTRYF REPLACING COUNTRY-FIELD BY WS-COUNTRY1.
                05 WS-PINCODE1 PIC 9(6).
 
+           COPY COUNTRYT.
+
+           01 WS-EOF-COUNTRY PIC X(1) VALUE 'N'.
+               88 EOF-COUNTRY VALUE 'Y'.
+
+           01 WS-COUNTRY-VALID PIC X(1) VALUE 'N'.
+               88 COUNTRY-IS-VALID VALUE 'Y'.
+
+           01 WS-PINCODE-LIMIT PIC 9(07).
+
+           01 WS-PINCODE-VALID PIC X(1) VALUE 'N'.
+               88 PINCODE-IS-VALID VALUE 'Y'.
+
        PROCEDURE DIVISION.
            A000-FIRST-PARA.
+           PERFORM B000-LOAD-COUNTRY-TABLE-PARA.
+
            MOVE 123456789 TO WS-NUM1.
            MOVE WS-NUM1 TO WS-NUM2 WS-NUM3.
            MOVE WS-NUM1(3:6) TO WS-NUM4.
@@ -26,6 +52,8 @@
            MOVE 112233 TO WS-PINCODE.
            MOVE WS-ADDRESS TO WS-ADDRESS1.
 
+           PERFORM C000-VALIDATE-COUNTRY-PARA.
+           PERFORM D000-VALIDATE-PINCODE-PARA.
 
            DISPLAY "WS-NUM1     :"WS-NUM1.
            DISPLAY "WS-NUM2     :"WS-NUM2.
@@ -33,5 +61,47 @@
            DISPLAY "WS-NUM4     :"WS-NUM4.
            DISPLAY "WS-ADDRESS  :"WS-ADDRESS.
            DISPLAY "WS-ADDRESS1 :"WS-ADDRESS1.
+           DISPLAY "COUNTRY OK  :"WS-COUNTRY-VALID.
+           DISPLAY "PINCODE OK  :"WS-PINCODE-VALID.
+
+           STOP RUN.
+
+           B000-LOAD-COUNTRY-TABLE-PARA.
+           OPEN INPUT COUNTRY-FILE
+           PERFORM UNTIL EOF-COUNTRY
+               READ COUNTRY-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-COUNTRY
+                   NOT AT END
+                       ADD 1 TO COUNTRY-VALID-COUNT
+                       MOVE CY-COUNTRY-NAME TO
+                           COUNTRY-VALID-NAME (COUNTRY-VALID-COUNT)
+                       MOVE CY-PINCODE-DIGITS TO
+                           COUNTRY-VALID-DIGITS (COUNTRY-VALID-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE COUNTRY-FILE.
+
+           C000-VALIDATE-COUNTRY-PARA.
+           MOVE 'N' TO WS-COUNTRY-VALID
+
+           IF COUNTRY-VALID-COUNT > ZERO
+               SET COUNTRY-IDX TO 1
+               SEARCH COUNTRY-VALID-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-COUNTRY-VALID
+                   WHEN COUNTRY-VALID-NAME (COUNTRY-IDX) = WS-COUNTRY
+                       MOVE 'Y' TO WS-COUNTRY-VALID
+               END-SEARCH
+           END-IF.
+
+           D000-VALIDATE-PINCODE-PARA.
+           MOVE 'N' TO WS-PINCODE-VALID
 
-           STOP RUN.
\ No newline at end of file
+           IF COUNTRY-IS-VALID
+               COMPUTE WS-PINCODE-LIMIT =
+                   10 ** COUNTRY-VALID-DIGITS (COUNTRY-IDX)
+               IF WS-PINCODE < WS-PINCODE-LIMIT
+                   MOVE 'Y' TO WS-PINCODE-VALID
+               END-IF
+           END-IF.
