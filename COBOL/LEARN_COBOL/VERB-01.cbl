@@ -1,25 +1,347 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VERB-01.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CUSTOMER-MASTER ASSIGN TO CUSTMSTD
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CM-CUSTOMER-ID
+                   FILE STATUS IS WS-CUSTMAST-STATUS.
+               SELECT TRAN-FILE ASSIGN TO CUSTTRAND
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SEQUENCE-FILE ASSIGN TO CUSTSEQD
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT AUDIT-FILE ASSIGN TO ADDRAUDD
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT COUNTRY-FILE ASSIGN TO COUNTRYDD
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD  CUSTOMER-MASTER
+               RECORDING MODE IS F.
+           COPY CUSTMAST.
+
+           FD  TRAN-FILE
+               RECORDING MODE IS F.
+           COPY CUSTTRAN.
+
+           FD  SEQUENCE-FILE
+               RECORDING MODE IS F.
+           COPY CUSTSEQ.
+
+           FD  AUDIT-FILE
+               RECORDING MODE IS F.
+           COPY ADDRAUD.
+
+           FD  COUNTRY-FILE
+               RECORDING MODE IS F.
+           COPY COUNTRYR.
+
            WORKING-STORAGE SECTION.
            01 WS-NAME PIC A(30) VALUE 'ABCDEF'.
            01 WS-ID PIC 9(5).
            01 WS-ADDRESS.
                05 WS-HOUSE-NUMBER PIC 9(3).
-               05 WS-COUNTRY PIC X(25).
+               COPY COUNTRYF REPLACING COUNTRY-FIELD BY WS-COUNTRY.
                05 WS-PINCODE PIC 9(6) VALUE 123456.
-       
+
+           COPY COUNTRYT.
+
+           01 WS-CUSTMAST-STATUS PIC X(2).
+
+           01 WS-EOF-TRAN PIC X(1) VALUE 'N'.
+               88 EOF-TRAN VALUE 'Y'.
+
+           01 WS-EOF-COUNTRY PIC X(1) VALUE 'N'.
+               88 EOF-COUNTRY VALUE 'Y'.
+
+           01 WS-COUNTRY-VALID PIC X(1) VALUE 'N'.
+               88 COUNTRY-IS-VALID VALUE 'Y'.
+
+           01 WS-PINCODE-LIMIT PIC 9(07).
+
+           01 WS-PINCODE-VALID PIC X(1) VALUE 'N'.
+               88 PINCODE-IS-VALID VALUE 'Y'.
+
+           01 WS-ADDR-SUB PIC 9(1).
+           01 WS-ADDR-FOUND-IDX PIC 9(1) VALUE ZERO.
+
+           COPY DATEWORK REPLACING DATE-PARM BY WS-AUDIT-DATE-PARM,
+               DATE-YEAR BY WS-AUDIT-DATE-YEAR,
+               DATE-MONTH BY WS-AUDIT-DATE-MONTH,
+               DATE-DAY BY WS-AUDIT-DATE-DAY,
+               DATE-UTC-HOUR BY WS-AUDIT-DATE-UTC-HOUR,
+               DATE-UTC-MINUTE BY WS-AUDIT-DATE-UTC-MINUTE.
+
+           01 WS-AUDIT-DATE PIC 9(08).
+
+           01 WS-EXTID-BODY PIC X(4).
+           01 WS-EXTID-BREAKDOWN REDEFINES WS-EXTID-BODY.
+               05 WS-EXTID-DIGIT PIC 9(1) OCCURS 4 TIMES.
+           01 WS-EXTID-COMPUTED PIC 9(1).
+
+           01 WS-EXTID-VALID PIC X(1) VALUE 'N'.
+               88 EXTID-IS-VALID VALUE 'Y'.
+
        PROCEDURE DIVISION.
        A000-FIRST-PARA.
-      
+
            INITIALIZE WS-NAME, WS-ADDRESS.
-           INITIALIZE WS-ID REPLACING NUMERIC DATA BY 12345.
+           PERFORM G000-LOAD-COUNTRY-TABLE-PARA.
            DISPLAY "My name is   :"WS-NAME.
-           DISPLAY "My ID is     :"WS-ID.
            DISPLAY "Adress       :"WS-ADDRESS.
            DISPLAY "House Number :"WS-HOUSE-NUMBER.
            DISPLAY "Country      :"WS-COUNTRY.
            DISPLAY "Pincode      :"WS-PINCODE.
 
-           STOP RUN.
\ No newline at end of file
+           PERFORM B000-PROCESS-TRANSACTIONS-PARA.
+
+           STOP RUN.
+
+       B000-PROCESS-TRANSACTIONS-PARA.
+           OPEN I-O CUSTOMER-MASTER
+           OPEN INPUT TRAN-FILE
+           OPEN EXTEND AUDIT-FILE
+
+           PERFORM C000-READ-TRAN-PARA
+
+           PERFORM UNTIL EOF-TRAN
+               EVALUATE TRUE
+                   WHEN CT-ADD
+                       PERFORM D000-ADD-CUSTOMER-PARA
+                   WHEN CT-CHANGE
+                       PERFORM D100-CHANGE-CUSTOMER-PARA
+                   WHEN CT-INQUIRE
+                       PERFORM D200-INQUIRE-CUSTOMER-PARA
+                   WHEN CT-DELETE
+                       PERFORM D300-DELETE-CUSTOMER-PARA
+               END-EVALUATE
+               PERFORM C000-READ-TRAN-PARA
+           END-PERFORM
+
+           CLOSE CUSTOMER-MASTER
+           CLOSE TRAN-FILE
+           CLOSE AUDIT-FILE.
+
+       C000-READ-TRAN-PARA.
+           READ TRAN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-TRAN
+           END-READ.
+
+       E000-NEXT-CUSTOMER-ID-PARA.
+           OPEN INPUT SEQUENCE-FILE
+           READ SEQUENCE-FILE
+               AT END
+                   MOVE ZERO TO SEQ-LAST-ID
+           END-READ
+           CLOSE SEQUENCE-FILE
+
+           ADD 1 TO SEQ-LAST-ID
+           MOVE SEQ-LAST-ID TO WS-ID
+
+           OPEN OUTPUT SEQUENCE-FILE
+           WRITE SEQUENCE-RECORD
+           CLOSE SEQUENCE-FILE.
+
+       D000-ADD-CUSTOMER-PARA.
+           MOVE CT-COUNTRY TO WS-COUNTRY
+           PERFORM H000-VALIDATE-COUNTRY-PARA
+           PERFORM I000-VALIDATE-PINCODE-PARA
+           PERFORM K000-VALIDATE-EXTERNAL-ID-PARA
+
+           IF NOT COUNTRY-IS-VALID
+               DISPLAY "ADD FAILED - BAD COUNTRY  :" CT-COUNTRY
+           ELSE IF NOT PINCODE-IS-VALID
+               DISPLAY "ADD FAILED - BAD PINCODE  :" CT-PINCODE
+           ELSE IF NOT EXTID-IS-VALID
+               DISPLAY "ADD FAILED - BAD EXT ID   :" CT-EXTERNAL-ID
+           ELSE
+               PERFORM E000-NEXT-CUSTOMER-ID-PARA
+               MOVE WS-ID TO CM-CUSTOMER-ID
+               MOVE CT-EXTERNAL-ID TO CM-EXTERNAL-ID
+               MOVE CT-NAME TO CM-NAME
+               MOVE 1 TO CM-ADDRESS-COUNT
+               MOVE CT-ADDRESS-TYPE TO CM-ADDRESS-TYPE (1)
+               MOVE CT-HOUSE-NUMBER TO CM-HOUSE-NUMBER (1)
+               MOVE CT-COUNTRY TO CM-COUNTRY (1)
+               MOVE CT-PINCODE TO CM-PINCODE (1)
+
+               WRITE CUSTOMER-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "ADD FAILED - DUPLICATE ID :" WS-ID
+                   NOT INVALID KEY
+                       DISPLAY "CUSTOMER ADDED - ID       :" WS-ID
+               END-WRITE
+           END-IF.
+
+       D100-CHANGE-CUSTOMER-PARA.
+           MOVE CT-COUNTRY TO WS-COUNTRY
+           PERFORM H000-VALIDATE-COUNTRY-PARA
+           PERFORM I000-VALIDATE-PINCODE-PARA
+           PERFORM K000-VALIDATE-EXTERNAL-ID-PARA
+
+           IF NOT COUNTRY-IS-VALID
+               DISPLAY "CHANGE FAILED - BAD COUNTRY:" CT-COUNTRY
+           ELSE IF NOT PINCODE-IS-VALID
+               DISPLAY "CHANGE FAILED - BAD PINCODE:" CT-PINCODE
+           ELSE IF NOT EXTID-IS-VALID
+               DISPLAY "CHANGE FAILED - BAD EXT ID :" CT-EXTERNAL-ID
+           ELSE
+               MOVE CT-CUSTOMER-ID TO CM-CUSTOMER-ID
+
+               READ CUSTOMER-MASTER
+                   INVALID KEY
+                       DISPLAY "CHANGE FAILED - NOT FOUND :"
+                           CT-CUSTOMER-ID
+                   NOT INVALID KEY
+                       PERFORM J000-FIND-ADDRESS-PARA
+                       IF WS-ADDR-FOUND-IDX = ZERO AND
+                               CM-ADDRESS-COUNT NOT < 3
+                           DISPLAY "CHANGE FAILED - ADDR LIMIT:"
+                               CT-CUSTOMER-ID
+                       ELSE
+                           IF WS-ADDR-FOUND-IDX = ZERO
+                               ADD 1 TO CM-ADDRESS-COUNT
+                               MOVE CM-ADDRESS-COUNT TO
+                                   WS-ADDR-FOUND-IDX
+                               MOVE ZERO TO AA-OLD-HOUSE-NUMBER
+                               MOVE SPACES TO AA-OLD-COUNTRY
+                               MOVE ZERO TO AA-OLD-PINCODE
+                           ELSE
+                               MOVE CM-HOUSE-NUMBER (WS-ADDR-FOUND-IDX)
+                                   TO AA-OLD-HOUSE-NUMBER
+                               MOVE CM-COUNTRY (WS-ADDR-FOUND-IDX)
+                                   TO AA-OLD-COUNTRY
+                               MOVE CM-PINCODE (WS-ADDR-FOUND-IDX)
+                                   TO AA-OLD-PINCODE
+                           END-IF
+
+                           MOVE CT-NAME TO CM-NAME
+                           MOVE CT-EXTERNAL-ID TO CM-EXTERNAL-ID
+                           MOVE CT-ADDRESS-TYPE TO
+                               CM-ADDRESS-TYPE (WS-ADDR-FOUND-IDX)
+                           MOVE CT-HOUSE-NUMBER TO
+                               CM-HOUSE-NUMBER (WS-ADDR-FOUND-IDX)
+                           MOVE CT-COUNTRY TO
+                               CM-COUNTRY (WS-ADDR-FOUND-IDX)
+                           MOVE CT-PINCODE TO
+                               CM-PINCODE (WS-ADDR-FOUND-IDX)
+                           REWRITE CUSTOMER-MASTER-RECORD
+
+                           PERFORM F000-WRITE-ADDRESS-AUDIT-PARA
+                       END-IF
+               END-READ
+           END-IF.
+
+       F000-WRITE-ADDRESS-AUDIT-PARA.
+           CALL 'DATE' USING WS-AUDIT-DATE-PARM
+           COMPUTE WS-AUDIT-DATE =
+               WS-AUDIT-DATE-YEAR  * 10000 +
+               WS-AUDIT-DATE-MONTH * 100 +
+               WS-AUDIT-DATE-DAY
+           MOVE CT-CUSTOMER-ID TO AA-CUSTOMER-ID
+           MOVE CT-ADDRESS-TYPE TO AA-ADDRESS-TYPE
+           MOVE WS-AUDIT-DATE TO AA-AUDIT-DATE
+           MOVE WS-AUDIT-DATE-UTC-HOUR TO AA-AUDIT-UTC-HOUR
+           MOVE WS-AUDIT-DATE-UTC-MINUTE TO AA-AUDIT-UTC-MINUTE
+           MOVE CT-HOUSE-NUMBER TO AA-NEW-HOUSE-NUMBER
+           MOVE CT-COUNTRY TO AA-NEW-COUNTRY
+           MOVE CT-PINCODE TO AA-NEW-PINCODE
+           WRITE ADDRESS-AUDIT-RECORD.
+
+       J000-FIND-ADDRESS-PARA.
+           MOVE ZERO TO WS-ADDR-FOUND-IDX
+           PERFORM VARYING WS-ADDR-SUB FROM 1 BY 1
+                   UNTIL WS-ADDR-SUB > CM-ADDRESS-COUNT
+               IF CM-ADDRESS-TYPE (WS-ADDR-SUB) = CT-ADDRESS-TYPE
+                   MOVE WS-ADDR-SUB TO WS-ADDR-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+       D200-INQUIRE-CUSTOMER-PARA.
+           MOVE CT-CUSTOMER-ID TO CM-CUSTOMER-ID
+
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "INQUIRE FAILED - NOT FOUND :" CT-CUSTOMER-ID
+               NOT INVALID KEY
+                   DISPLAY "CUSTOMER ID  :" CM-CUSTOMER-ID
+                   DISPLAY "CUSTOMER NAME:" CM-NAME
+                   DISPLAY "EXTERNAL ID  :" CM-EXTERNAL-ID
+                   PERFORM VARYING WS-ADDR-SUB FROM 1 BY 1
+                           UNTIL WS-ADDR-SUB > CM-ADDRESS-COUNT
+                       DISPLAY "ADDRESS TYPE :"
+                           CM-ADDRESS-TYPE (WS-ADDR-SUB)
+                       DISPLAY "HOUSE NUMBER :"
+                           CM-HOUSE-NUMBER (WS-ADDR-SUB)
+                       DISPLAY "COUNTRY      :"
+                           CM-COUNTRY (WS-ADDR-SUB)
+                       DISPLAY "PINCODE      :"
+                           CM-PINCODE (WS-ADDR-SUB)
+                   END-PERFORM
+           END-READ.
+
+       D300-DELETE-CUSTOMER-PARA.
+           MOVE CT-CUSTOMER-ID TO CM-CUSTOMER-ID
+
+           DELETE CUSTOMER-MASTER RECORD
+               INVALID KEY
+                   DISPLAY "DELETE FAILED - NOT FOUND :" CT-CUSTOMER-ID
+           END-DELETE.
+
+       G000-LOAD-COUNTRY-TABLE-PARA.
+           OPEN INPUT COUNTRY-FILE
+           PERFORM UNTIL EOF-COUNTRY
+               READ COUNTRY-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-COUNTRY
+                   NOT AT END
+                       ADD 1 TO COUNTRY-VALID-COUNT
+                       MOVE CY-COUNTRY-NAME TO
+                           COUNTRY-VALID-NAME (COUNTRY-VALID-COUNT)
+                       MOVE CY-PINCODE-DIGITS TO
+                           COUNTRY-VALID-DIGITS (COUNTRY-VALID-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE COUNTRY-FILE.
+
+       H000-VALIDATE-COUNTRY-PARA.
+           MOVE 'N' TO WS-COUNTRY-VALID
+
+           IF COUNTRY-VALID-COUNT > ZERO
+               SET COUNTRY-IDX TO 1
+               SEARCH COUNTRY-VALID-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-COUNTRY-VALID
+                   WHEN COUNTRY-VALID-NAME (COUNTRY-IDX) = WS-COUNTRY
+                       MOVE 'Y' TO WS-COUNTRY-VALID
+               END-SEARCH
+           END-IF.
+
+       I000-VALIDATE-PINCODE-PARA.
+           MOVE 'N' TO WS-PINCODE-VALID
+
+           IF COUNTRY-IS-VALID
+               COMPUTE WS-PINCODE-LIMIT =
+                   10 ** COUNTRY-VALID-DIGITS (COUNTRY-IDX)
+               IF CT-PINCODE < WS-PINCODE-LIMIT
+                   MOVE 'Y' TO WS-PINCODE-VALID
+               END-IF
+           END-IF.
+
+       K000-VALIDATE-EXTERNAL-ID-PARA.
+           MOVE 'N' TO WS-EXTID-VALID
+           MOVE CT-EXTERNAL-ID (2:4) TO WS-EXTID-BODY
+
+           IF CT-EXTERNAL-ID (1:1) = '#' AND WS-EXTID-BODY IS NUMERIC
+               COMPUTE WS-EXTID-COMPUTED = FUNCTION MOD(
+                   WS-EXTID-DIGIT (1) + WS-EXTID-DIGIT (2) +
+                       WS-EXTID-DIGIT (3), 10)
+               IF WS-EXTID-COMPUTED = WS-EXTID-DIGIT (4)
+                   MOVE 'Y' TO WS-EXTID-VALID
+               END-IF
+           END-IF.
