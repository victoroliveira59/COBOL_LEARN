@@ -11,41 +11,163 @@
            05 MINUTO               PIC 9(002).
            05 SEGUNDO              PIC 9(002).
            05 CENTESIMO-SEGUNDO    PIC 9(002).
-           05 DIFERENCA-GREENWICH  PIC X(005).  
-           
+           05 DIFERENCA-GREENWICH  PIC X(005).
+           05 WS-GMT-BREAKDOWN REDEFINES DIFERENCA-GREENWICH.
+               10 WS-GMT-SIGN          PIC X(001).
+               10 WS-GMT-HH            PIC 9(002).
+               10 WS-GMT-MM            PIC 9(002).
+
        01  WT-DATA.
            05 WT-ANO               PIC 9(004).
            05 WT-MES               PIC 9(002).
-           05 WT-DIA               PIC 9(002). 
-           
+           05 WT-DIA               PIC 9(002).
+
        01  WT-HORA.
            05 WT-HOR               PIC 9(002).
            05 WT-MIN               PIC 9(002).
-           05 WT-SEG               PIC 9(002).          
+           05 WT-SEG               PIC 9(002).
 
        01 WS-DATE PIC 9(10).
        01 WS-INT-DATE PIC 9(10).
-           
-       PROCEDURE DIVISION.
+
+       01  WS-UTC-HORA.
+           05 WS-UTC-HOR            PIC 9(002).
+           05 WS-UTC-MIN            PIC 9(002).
+
+       01  WS-LOCAL-MINUTES         PIC S9(04).
+       01  WS-OFFSET-MINUTES        PIC S9(04).
+       01  WS-UTC-MINUTES           PIC S9(04).
+
+      *    Fixed Brazilian public holidays (MM/DD, recurring every
+      *    year): New Year, Tiradentes, Labor Day, Independence,
+      *    Christmas.  Used only by the DATE-BUSDAY entry point.
+       01  WS-HOLIDAY-RAW           PIC X(20)
+               VALUE '01010421050109071225'.
+       01  WS-HOLIDAY-TABLE REDEFINES WS-HOLIDAY-RAW.
+           05  WS-HOLIDAY-MMDD      PIC X(04) OCCURS 5 TIMES.
+
+       01  WS-BUSDAY-INT            PIC S9(09).
+       01  WS-DAY-OF-WEEK           PIC 9(01).
+       01  WS-BUSDAY-MMDD           PIC X(04).
+       01  WS-HOLIDAY-IDX           PIC 9(01).
+       01  WS-BUSDAY-CANDIDATE      PIC 9(08).
+       01  WS-BUSDAY-ORIG-FLAG      PIC X(01).
+
+       01  WS-FORMAT-DATE-GROUP.
+           05  WS-FORMAT-YEAR       PIC 9(04).
+           05  WS-FORMAT-MONTH      PIC 9(02).
+           05  WS-FORMAT-DAY        PIC 9(02).
+
+       01  WS-ADDSUB-INT            PIC S9(09).
+
+       LINKAGE SECTION.
+       COPY DATEWORK REPLACING DATE-PARM BY LK-DATE-PARM,
+           DATE-YEAR BY LK-DATE-YEAR,
+           DATE-MONTH BY LK-DATE-MONTH,
+           DATE-DAY BY LK-DATE-DAY,
+           DATE-UTC-HOUR BY LK-DATE-UTC-HOUR,
+           DATE-UTC-MINUTE BY LK-DATE-UTC-MINUTE.
+
+       COPY BUSDATE REPLACING BUSDAY-PARM BY LK-BUSDAY-PARM,
+           BUSDAY-DATE BY LK-BUSDAY-DATE,
+           BUSDAY-FLAG BY LK-BUSDAY-FLAG,
+           BUSDAY-RESULT BY LK-BUSDAY-RESULT.
+
+       COPY FORMATP REPLACING FORMAT-PARM BY LK-FORMAT-PARM,
+           FORMAT-DATE BY LK-FORMAT-DATE,
+           FORMAT-OUTPUT BY LK-FORMAT-OUTPUT.
+
+       COPY ADDSUBP REPLACING ADDSUB-PARM BY LK-ADDSUB-PARM,
+           ADDSUB-DATE BY LK-ADDSUB-DATE,
+           ADDSUB-DAYS BY LK-ADDSUB-DAYS,
+           ADDSUB-RESULT BY LK-ADDSUB-RESULT.
+
+       PROCEDURE DIVISION USING LK-DATE-PARM.
 
            MOVE FUNCTION CURRENT-DATE TO ITEM-DE-GRUPO
 
-           DISPLAY 'FUNCTION CURRENT-DATE: ' ITEM-DE-GRUPO. 
-           DISPLAY 'ANO                  : ' ANO
-           DISPLAY 'MES                  : ' MES
-           DISPLAY 'DIA                  : ' DIA
-           DISPLAY 'HORA                 : ' HORA
-           DISPLAY 'MINUTO               : ' MINUTO
-           DISPLAY 'SEGUDO               : ' SEGUNDO
-           DISPLAY 'CENTESIMO DE SEGUNDO : ' CENTESIMO-SEGUNDO
-           DISPLAY 'DIFERENCA-GREENWICH  : ' DIFERENCA-GREENWICH
-           
            MOVE FUNCTION CURRENT-DATE(1:8) TO WT-DATA
-           DISPLAY 'FUNCTION CURRENT-DATE - DATA: ' WT-DATA.
-           
+
            MOVE FUNCTION CURRENT-DATE(9:6) TO WT-HORA
-           DISPLAY 'FUNCTION CURRENT-DATE - HORA: ' WT-HORA.
 
-    
+           COMPUTE WS-LOCAL-MINUTES = WT-HOR * 60 + WT-MIN
+           IF WS-GMT-SIGN = '-'
+               COMPUTE WS-OFFSET-MINUTES =
+                   0 - (WS-GMT-HH * 60 + WS-GMT-MM)
+           ELSE
+               COMPUTE WS-OFFSET-MINUTES = WS-GMT-HH * 60 + WS-GMT-MM
+           END-IF
+           COMPUTE WS-UTC-MINUTES =
+               FUNCTION MOD(WS-LOCAL-MINUTES - WS-OFFSET-MINUTES + 1440,
+                   1440)
+           COMPUTE WS-UTC-HOR = WS-UTC-MINUTES / 60
+           COMPUTE WS-UTC-MIN = FUNCTION MOD(WS-UTC-MINUTES, 60)
+
+           MOVE WT-DATA TO LK-DATE-PARM.
+           MOVE WS-UTC-HOR TO LK-DATE-UTC-HOUR.
+           MOVE WS-UTC-MIN TO LK-DATE-UTC-MINUTE.
+
+           GOBACK.
+
+       ENTRY 'DATE-BUSDAY' USING LK-BUSDAY-PARM.
+
+           MOVE LK-BUSDAY-DATE TO WS-BUSDAY-CANDIDATE
+           PERFORM 8100-CHECK-BUSDAY-CANDIDATE
+           MOVE LK-BUSDAY-FLAG TO WS-BUSDAY-ORIG-FLAG
+
+           PERFORM UNTIL LK-BUSDAY-FLAG = 'Y'
+               COMPUTE WS-BUSDAY-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-BUSDAY-CANDIDATE) + 1
+               COMPUTE WS-BUSDAY-CANDIDATE =
+                   FUNCTION DATE-OF-INTEGER(WS-BUSDAY-INT)
+               PERFORM 8100-CHECK-BUSDAY-CANDIDATE
+           END-PERFORM
+
+           MOVE WS-BUSDAY-ORIG-FLAG TO LK-BUSDAY-FLAG
+           MOVE WS-BUSDAY-CANDIDATE TO LK-BUSDAY-RESULT
+
+           GOBACK.
+
+       ENTRY 'DATE-FORMAT' USING LK-FORMAT-PARM.
+
+           MOVE LK-FORMAT-DATE TO WS-FORMAT-DATE-GROUP
+
+           STRING
+               WS-FORMAT-DAY   DELIMITED BY SIZE
+               '/'             DELIMITED BY SIZE
+               WS-FORMAT-MONTH DELIMITED BY SIZE
+               '/'             DELIMITED BY SIZE
+               WS-FORMAT-YEAR  DELIMITED BY SIZE
+               INTO LK-FORMAT-OUTPUT
+           END-STRING
+
+           GOBACK.
+
+       ENTRY 'DATE-ADDSUB' USING LK-ADDSUB-PARM.
+
+           COMPUTE WS-ADDSUB-INT =
+               FUNCTION INTEGER-OF-DATE(LK-ADDSUB-DATE) + LK-ADDSUB-DAYS
+           COMPUTE LK-ADDSUB-RESULT =
+               FUNCTION DATE-OF-INTEGER(WS-ADDSUB-INT)
+
+           GOBACK.
+
+       8100-CHECK-BUSDAY-CANDIDATE.
+           MOVE 'Y' TO LK-BUSDAY-FLAG
+
+           COMPUTE WS-BUSDAY-INT =
+               FUNCTION INTEGER-OF-DATE(WS-BUSDAY-CANDIDATE)
+           COMPUTE WS-DAY-OF-WEEK = FUNCTION MOD(WS-BUSDAY-INT, 7)
+
+           IF WS-DAY-OF-WEEK = 0 OR WS-DAY-OF-WEEK = 6
+               MOVE 'N' TO LK-BUSDAY-FLAG
+           END-IF
+
+           MOVE WS-BUSDAY-CANDIDATE(5:4) TO WS-BUSDAY-MMDD
 
-           STOP RUN.                  
\ No newline at end of file
+           PERFORM VARYING WS-HOLIDAY-IDX FROM 1 BY 1
+                   UNTIL WS-HOLIDAY-IDX > 5
+               IF WS-HOLIDAY-MMDD (WS-HOLIDAY-IDX) = WS-BUSDAY-MMDD
+                   MOVE 'N' TO LK-BUSDAY-FLAG
+               END-IF
+           END-PERFORM.
