@@ -4,41 +4,320 @@
        DATE-WRITTEN. "11/01/2024".
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO STUDENTDD
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANSCRIPT-FILE ASSIGN TO TRANSDD
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO REJECTDD
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SCALE-FILE ASSIGN TO SCALEDD
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXPORT-FILE ASSIGN TO EXPORTDD
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE
+           RECORDING MODE IS F.
+       COPY ALUNOREC.
+
+       FD  TRANSCRIPT-FILE
+           RECORDING MODE IS F.
+       COPY TRANSREC.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       COPY ALUNOREJ.
+
+       FD  SCALE-FILE
+           RECORDING MODE IS F.
+       COPY GRDSCALE.
+
+       FD  EXPORT-FILE
+           RECORDING MODE IS F.
+       01  EXPORT-LINE                PIC X(80).
+
        WORKING-STORAGE SECTION.
-       
+
        01 WS-NOTAS-ALUNO.
-            02 WS-NOTA-01 PIC 9(02).
-            02 WS-NOTA-02 PIC 9(02).
             02 WS-MEDIA PIC 9(02)V99.
        01 WS-SATISFACAO PIC X(20).
-       
+
+       01 WS-GRADE-IDX PIC 9(01).
+
+       01 WS-EOF-STUDENT PIC X(01) VALUE 'N'.
+           88 EOF-STUDENT VALUE 'Y'.
+
+       01 WS-EOF-SCALE PIC X(01) VALUE 'N'.
+           88 EOF-SCALE VALUE 'Y'.
+
+       COPY GRDSCALT.
+
+       01 WS-CLASS-TOTALS.
+           02 WS-STUDENT-COUNT      PIC 9(05) VALUE ZERO.
+           02 WS-MEDIA-TOTAL        PIC 9(07)V99 VALUE ZERO.
+           02 WS-CLASS-AVERAGE      PIC 9(02)V99 VALUE ZERO.
+           02 WS-HIGH-MEDIA         PIC 9(02)V99 VALUE ZERO.
+           02 WS-LOW-MEDIA          PIC 9(02)V99 VALUE 99.99.
+           02 WS-REPROVADO-COUNT    PIC 9(05) VALUE ZERO.
+           02 WS-BOM-COUNT          PIC 9(05) VALUE ZERO.
+           02 WS-PARABENS-COUNT     PIC 9(05) VALUE ZERO.
+           02 WS-BUCKET-PCT         PIC 9(03)V99 VALUE ZERO.
+           02 WS-REJECT-COUNT       PIC 9(05) VALUE ZERO.
+
+       01 WS-VALID-STUDENT PIC X(01) VALUE 'Y'.
+           88 VALID-STUDENT VALUE 'Y'.
+
+       01 WS-GRADE-SCALE.
+           02 WS-REPROVADO-CUTOFF   PIC 9(02)V99 VALUE 5.
+           02 WS-BOM-CUTOFF         PIC 9(02)V99 VALUE 7.
+
+       01 WS-EXPORT-MEDIA          PIC Z9.99.
+       01 WS-EXPORT-GRADES         PIC X(30).
+       01 WS-EXPORT-GRADE-EDIT     PIC Z9.
+       01 WS-EXPORT-PTR            PIC 9(02).
+
+       COPY DATEWORK REPLACING DATE-PARM BY WS-RUN-DATE-PARM,
+           DATE-YEAR BY WS-RUN-DATE-YEAR,
+           DATE-MONTH BY WS-RUN-DATE-MONTH,
+           DATE-DAY BY WS-RUN-DATE-DAY,
+           DATE-UTC-HOUR BY WS-RUN-DATE-UTC-HOUR,
+           DATE-UTC-MINUTE BY WS-RUN-DATE-UTC-MINUTE.
+
+       01 WS-RUN-DATE               PIC 9(08).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           DISPLAY 'DIGITE A NOTA-01:'
-           ACCEPT WS-NOTA-01
+           PERFORM INITIALIZE-PARA
+           PERFORM PROCESS-STUDENTS-PARA UNTIL EOF-STUDENT
+           PERFORM TERMINATE-PARA
+
+           STOP RUN.
+
+       INITIALIZE-PARA.
+           OPEN INPUT STUDENT-FILE
+           OPEN EXTEND TRANSCRIPT-FILE
+           OPEN OUTPUT REJECT-FILE
+           OPEN OUTPUT EXPORT-FILE
+           PERFORM LOAD-GRADE-SCALE-PARA
+           PERFORM GET-RUN-DATE-PARA
+           PERFORM READ-STUDENT-PARA.
+
+       GET-RUN-DATE-PARA.
+           CALL 'DATE' USING WS-RUN-DATE-PARM
+           COMPUTE WS-RUN-DATE =
+               WS-RUN-DATE-YEAR  * 10000 +
+               WS-RUN-DATE-MONTH * 100 +
+               WS-RUN-DATE-DAY.
 
-           DISPLAY 'DIGITE A NOTA-02'
-           ACCEPT WS-NOTA-02
+       LOAD-GRADE-SCALE-PARA.
+           MOVE ZERO TO WS-SCALE-COUNT
+           MOVE 'N' TO WS-EOF-SCALE
+           OPEN INPUT SCALE-FILE
+           PERFORM UNTIL EOF-SCALE
+               READ SCALE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SCALE
+                   NOT AT END
+                       ADD 1 TO WS-SCALE-COUNT
+                       MOVE GS-COURSE-CODE TO GT-COURSE-CODE
+                                             (WS-SCALE-COUNT)
+                       MOVE GS-REPROVADO-CUTOFF TO GT-REPROVADO-CUTOFF
+                                                  (WS-SCALE-COUNT)
+                       MOVE GS-BOM-CUTOFF TO GT-BOM-CUTOFF
+                                            (WS-SCALE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE SCALE-FILE.
 
-           COMPUTE WS-MEDIA = (WS-NOTA-01 + WS-NOTA-02) / 2.
+       LOOKUP-GRADE-SCALE-PARA.
+           MOVE 5 TO WS-REPROVADO-CUTOFF
+           MOVE 7 TO WS-BOM-CUTOFF
+           IF WS-SCALE-COUNT > ZERO
+               SET SCALE-IDX TO 1
+               SEARCH GRADE-SCALE-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN GT-COURSE-CODE (SCALE-IDX) = SR-COURSE-CODE
+                       MOVE GT-REPROVADO-CUTOFF (SCALE-IDX)
+                           TO WS-REPROVADO-CUTOFF
+                       MOVE GT-BOM-CUTOFF (SCALE-IDX)
+                           TO WS-BOM-CUTOFF
+               END-SEARCH
+           END-IF.
 
-           EVALUATE WS-MEDIA
+       READ-STUDENT-PARA.
+           READ STUDENT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-STUDENT
+           END-READ.
 
-               WHEN < 5 
+       PROCESS-STUDENTS-PARA.
+           PERFORM VALIDATE-STUDENT-PARA
+
+           IF VALID-STUDENT
+               PERFORM COMPUTE-MEDIA-PARA
+
+               PERFORM LOOKUP-GRADE-SCALE-PARA
+
+               PERFORM EVALUATE-SATISFACAO-PARA
+
+               DISPLAY 'A NOTA DO ALUNO E:' WS-MEDIA
+               DISPLAY 'STATUS: ' WS-SATISFACAO
+
+               PERFORM ACCUMULATE-CLASS-TOTALS-PARA
+
+               PERFORM WRITE-TRANSCRIPT-PARA
+
+               PERFORM WRITE-EXPORT-PARA
+           ELSE
+               PERFORM WRITE-REJECT-PARA
+           END-IF
+
+           PERFORM READ-STUDENT-PARA.
+
+       VALIDATE-STUDENT-PARA.
+           MOVE 'Y' TO WS-VALID-STUDENT
+           PERFORM VARYING WS-GRADE-IDX FROM 1 BY 1
+                   UNTIL WS-GRADE-IDX > SR-GRADE-COUNT
+               IF SR-GRADE-VALUE (WS-GRADE-IDX) > 10
+                   MOVE 'N' TO WS-VALID-STUDENT
+               END-IF
+           END-PERFORM.
+
+       WRITE-REJECT-PARA.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SR-STUDENT-ID TO SJ-STUDENT-ID
+           MOVE SR-STUDENT-NAME TO SJ-STUDENT-NAME
+           MOVE 'GRAD' TO SJ-REASON-CODE
+           MOVE 'GRADE OUT OF RANGE (0-10)' TO SJ-REASON-TEXT
+           WRITE STUDENT-REJECT-RECORD.
+
+       ACCUMULATE-CLASS-TOTALS-PARA.
+           ADD 1 TO WS-STUDENT-COUNT
+           ADD WS-MEDIA TO WS-MEDIA-TOTAL
+
+           IF WS-MEDIA > WS-HIGH-MEDIA
+               MOVE WS-MEDIA TO WS-HIGH-MEDIA
+           END-IF
+
+           IF WS-MEDIA < WS-LOW-MEDIA
+               MOVE WS-MEDIA TO WS-LOW-MEDIA
+           END-IF
+
+           EVALUATE WS-SATISFACAO
+               WHEN 'REPROVADO'
+                   ADD 1 TO WS-REPROVADO-COUNT
+               WHEN 'BOM'
+                   ADD 1 TO WS-BOM-COUNT
+               WHEN 'PARABENS'
+                   ADD 1 TO WS-PARABENS-COUNT
+           END-EVALUATE.
+
+       WRITE-EXPORT-PARA.
+           MOVE WS-MEDIA TO WS-EXPORT-MEDIA
+           MOVE SPACES TO WS-EXPORT-GRADES
+           MOVE 1 TO WS-EXPORT-PTR
+           PERFORM VARYING WS-GRADE-IDX FROM 1 BY 1
+                   UNTIL WS-GRADE-IDX > SR-GRADE-COUNT
+               IF WS-GRADE-IDX > 1
+                   STRING ':' DELIMITED BY SIZE
+                       INTO WS-EXPORT-GRADES
+                       WITH POINTER WS-EXPORT-PTR
+               END-IF
+               MOVE SR-GRADE-VALUE (WS-GRADE-IDX)
+                   TO WS-EXPORT-GRADE-EDIT
+               STRING WS-EXPORT-GRADE-EDIT DELIMITED BY SIZE
+                   INTO WS-EXPORT-GRADES
+                   WITH POINTER WS-EXPORT-PTR
+           END-PERFORM
+           STRING
+               SR-STUDENT-ID       DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               SR-STUDENT-NAME     DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-EXPORT-MEDIA     DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-SATISFACAO       DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               WS-EXPORT-GRADES    DELIMITED BY SPACE
+               INTO EXPORT-LINE
+           END-STRING
+           WRITE EXPORT-LINE.
+
+       WRITE-TRANSCRIPT-PARA.
+           MOVE SR-STUDENT-ID TO TR-STUDENT-ID
+           MOVE SR-STUDENT-NAME TO TR-STUDENT-NAME
+           MOVE WS-MEDIA TO TR-MEDIA
+           MOVE WS-SATISFACAO TO TR-SATISFACAO
+           MOVE WS-RUN-DATE TO TR-RUN-DATE
+           WRITE TRANSCRIPT-RECORD.
+
+       COMPUTE-MEDIA-PARA.
+           MOVE ZERO TO WS-MEDIA
+           PERFORM VARYING WS-GRADE-IDX FROM 1 BY 1
+                   UNTIL WS-GRADE-IDX > SR-GRADE-COUNT
+               COMPUTE WS-MEDIA = WS-MEDIA +
+                   (SR-GRADE-VALUE (WS-GRADE-IDX) *
+                    SR-GRADE-WEIGHT (WS-GRADE-IDX))
+           END-PERFORM.
+
+       EVALUATE-SATISFACAO-PARA.
+           EVALUATE TRUE
+
+               WHEN WS-MEDIA < WS-REPROVADO-CUTOFF
                    MOVE 'REPROVADO' TO WS-SATISFACAO
 
-               WHEN <= 7 
+               WHEN WS-MEDIA <= WS-BOM-CUTOFF
                    MOVE 'BOM' TO WS-SATISFACAO
 
-               WHEN <= 10 
+               WHEN OTHER
                    MOVE 'PARABENS' TO WS-SATISFACAO
-           '   '
+
            END-EVALUATE.
 
-           DISPLAY 'A NOTA DO ALUNO E:' WS-MEDIA
-           DISPLAY 'STATUS: ' WS-SATISFACAO
+       TERMINATE-PARA.
+           PERFORM PRINT-CLASS-SUMMARY-PARA
+           CLOSE STUDENT-FILE
+           CLOSE TRANSCRIPT-FILE
+           CLOSE REJECT-FILE
+           CLOSE EXPORT-FILE
+           DISPLAY 'ALUNOS REJEITADOS: ' WS-REJECT-COUNT.
+
+       PRINT-CLASS-SUMMARY-PARA.
+           IF WS-STUDENT-COUNT = ZERO
+               MOVE ZERO TO WS-LOW-MEDIA
+           ELSE
+               COMPUTE WS-CLASS-AVERAGE ROUNDED =
+                   WS-MEDIA-TOTAL / WS-STUDENT-COUNT
+           END-IF
+
+           DISPLAY '===== RESUMO DA TURMA ====='
+           DISPLAY 'ALUNOS PROCESSADOS: ' WS-STUDENT-COUNT
+           DISPLAY 'MEDIA DA TURMA: ' WS-CLASS-AVERAGE
+           DISPLAY 'MAIOR MEDIA: ' WS-HIGH-MEDIA
+           DISPLAY 'MENOR MEDIA: ' WS-LOW-MEDIA
+
+           IF WS-STUDENT-COUNT > ZERO
+               COMPUTE WS-BUCKET-PCT ROUNDED =
+                   (WS-REPROVADO-COUNT * 100) / WS-STUDENT-COUNT
+               DISPLAY 'REPROVADO: ' WS-REPROVADO-COUNT
+                   ' (' WS-BUCKET-PCT '%)'
 
+               COMPUTE WS-BUCKET-PCT ROUNDED =
+                   (WS-BOM-COUNT * 100) / WS-STUDENT-COUNT
+               DISPLAY 'BOM: ' WS-BOM-COUNT
+                   ' (' WS-BUCKET-PCT '%)'
 
-             STOP RUN.
+               COMPUTE WS-BUCKET-PCT ROUNDED =
+                   (WS-PARABENS-COUNT * 100) / WS-STUDENT-COUNT
+               DISPLAY 'PARABENS: ' WS-PARABENS-COUNT
+                   ' (' WS-BUCKET-PCT '%)'
+           END-IF.
