@@ -0,0 +1,18 @@
+      *****************************************************************
+      * Copybook:  ADDSUBP
+      * Purpose:   Calling parameter for DATE.cbl's 'DATE-ADDSUB' entry
+      *            point.  Given a date and a signed day count, returns
+      *            the date that many days before/after it.  Callers
+      *            COPY this REPLACING the ADDSUB-PARM/ADDSUB-DATE/
+      *            ADDSUB-DAYS/ADDSUB-RESULT words with their own
+      *            qualifier, e.g.:
+      *                COPY ADDSUBP REPLACING ADDSUB-PARM BY
+      *                    WS-ADDSUB-PARM, ADDSUB-DATE BY
+      *                    WS-ADDSUB-DATE, ADDSUB-DAYS BY
+      *                    WS-ADDSUB-DAYS, ADDSUB-RESULT BY
+      *                    WS-ADDSUB-RESULT.
+      *****************************************************************
+       01  ADDSUB-PARM.
+           05  ADDSUB-DATE             PIC 9(08).
+           05  ADDSUB-DAYS             PIC S9(05).
+           05  ADDSUB-RESULT           PIC 9(08).
