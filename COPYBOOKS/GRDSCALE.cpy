@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Copybook:  GRDSCALE
+      * Purpose:   Grade-cutoff scale for CALCULA-MEDIA, read once from
+      *            SCALEDD at the start of the run so the pass/good/
+      *            excellent thresholds are configurable per course
+      *            instead of hardcoded.
+      *****************************************************************
+       01  GRADE-SCALE-RECORD.
+           05  GS-COURSE-CODE          PIC X(06).
+           05  GS-REPROVADO-CUTOFF     PIC 9(02)V99.
+           05  GS-BOM-CUTOFF           PIC 9(02)V99.
