@@ -0,0 +1,19 @@
+      *****************************************************************
+      * Copybook:  BUSDATE
+      * Purpose:   Calling parameter for DATE.cbl's 'DATE-BUSDAY'
+      *            entry point.  Given a date, returns the next
+      *            business day on or after it (weekends and the
+      *            fixed holiday table skipped) plus a flag saying
+      *            whether the input date itself was already a
+      *            business day.  Callers COPY this REPLACING the
+      *            BUSDAY-PARM/BUSDAY-DATE/BUSDAY-FLAG/BUSDAY-RESULT
+      *            words with their own qualifier, e.g.:
+      *                COPY BUSDATE REPLACING BUSDAY-PARM BY WS-BUSDAY-PARM,
+      *                    BUSDAY-DATE BY WS-BUSDAY-DATE,
+      *                    BUSDAY-FLAG BY WS-BUSDAY-FLAG,
+      *                    BUSDAY-RESULT BY WS-BUSDAY-RESULT.
+      *****************************************************************
+       01  BUSDAY-PARM.
+           05  BUSDAY-DATE             PIC 9(08).
+           05  BUSDAY-FLAG             PIC X(01).
+           05  BUSDAY-RESULT           PIC 9(08).
