@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook:  CUSTSEQ
+      * Purpose:   Last-issued customer ID, persisted in CUSTSEQD so
+      *            VERB-01 can hand out real sequential IDs across
+      *            runs instead of a hardcoded literal.
+      *****************************************************************
+       01  SEQUENCE-RECORD.
+           05  SEQ-LAST-ID              PIC 9(5).
