@@ -0,0 +1,23 @@
+      *****************************************************************
+      * Copybook:  JRSCTL
+      * Purpose:   Control card for the CALCULO-JUROS interest run,
+      *            read once from CONTROLDD at the start of the batch.
+      *****************************************************************
+       01  CONTROL-RECORD.
+           05  CC-INTEREST-MODE        PIC X(01).
+               88  CC-MODE-SIMPLE                 VALUE 'S'.
+               88  CC-MODE-MONTHLY-COMPOUND        VALUE 'M'.
+               88  CC-MODE-DAILY-COMPOUND          VALUE 'D'.
+           05  CC-AMORT-SWITCH         PIC X(01).
+               88  CC-AMORT-YES                   VALUE 'Y'.
+               88  CC-AMORT-NO                    VALUE 'N'.
+           05  CC-VALUE-DATE-SWITCH    PIC X(01).
+               88  CC-VALUE-DATE-YES              VALUE 'Y'.
+               88  CC-VALUE-DATE-NO                VALUE 'N'.
+           05  CC-RUN-MODE             PIC X(01).
+               88  CC-RUN-BATCH                   VALUE 'B'.
+               88  CC-RUN-LOOKUP                  VALUE 'L'.
+           05  CC-LOOKUP-ACCOUNT       PIC X(10).
+           05  CC-YTD-RESET-SWITCH     PIC X(01).
+               88  CC-YTD-RESET-YES               VALUE 'Y'.
+               88  CC-YTD-RESET-NO                 VALUE 'N'.
