@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook:  TRANSREC
+      * Purpose:   Transcript history record appended by CALCULA-MEDIA
+      *            to TRANSDD, one record per student per run, so a
+      *            student's results accumulate across terms.
+      *****************************************************************
+       01  TRANSCRIPT-RECORD.
+           02  TR-STUDENT-ID           PIC X(06).
+           02  TR-STUDENT-NAME         PIC X(20).
+           02  TR-MEDIA                PIC 9(02)V99.
+           02  TR-SATISFACAO           PIC X(20).
+           02  TR-RUN-DATE             PIC 9(08).
