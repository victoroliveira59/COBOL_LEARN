@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Copybook:  DAILYRT
+      * Purpose:   Shared display-edited field for daily interest
+      *            rates.  A fixed PIC PPP999 scale was tried first,
+      *            but P-scaling only shows a fixed decimal window
+      *            (three assumed leading zero places); any rate whose
+      *            significant digits fall outside that window (e.g.
+      *            a daily rate above 0.000999, which the annual-rate
+      *            range on this file allows) prints the wrong
+      *            magnitude rather than just losing precision.  A
+      *            plain edited PIC with a real decimal point handles
+      *            every rate the 9(1)V9(8) working field can hold.
+      *            COPY REPLACING SCALED-RATE-DISPLAY BY your own
+      *            qualifier.
+      *****************************************************************
+       05  SCALED-RATE-DISPLAY          PIC 9.999999.
