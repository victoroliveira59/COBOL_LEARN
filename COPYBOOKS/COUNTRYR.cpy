@@ -0,0 +1,14 @@
+      *****************************************************************
+      * Copybook:  COUNTRYR
+      * Purpose:   One record of the COUNTRYDD reference file: a
+      *            single recognized country name, 25 bytes, matching
+      *            the shared COUNTRYF field size, plus the number of
+      *            significant digits its postal code carries (the
+      *            PINCODE fields are a fixed PIC 9(6) system-wide, so
+      *            a country's "mask" is expressed as how many of
+      *            those six digits are significant, right-justified,
+      *            e.g. 5 for a zero-padded 5-digit code).
+      *****************************************************************
+       01  COUNTRY-FILE-RECORD.
+           05  CY-COUNTRY-NAME              PIC X(25).
+           05  CY-PINCODE-DIGITS            PIC 9(02).
