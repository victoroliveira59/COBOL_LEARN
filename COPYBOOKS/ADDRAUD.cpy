@@ -0,0 +1,20 @@
+      *****************************************************************
+      * Copybook:  ADDRAUD
+      * Purpose:   Before/after address audit record, written by
+      *            VERB-01 to ADDRAUDD whenever a customer's address
+      *            (the WS-ADDRESS layout shared with MOVE-01) changes.
+      *****************************************************************
+       01  ADDRESS-AUDIT-RECORD.
+           05  AA-CUSTOMER-ID           PIC 9(5).
+           05  AA-ADDRESS-TYPE          PIC X(01).
+           05  AA-AUDIT-DATE            PIC 9(8).
+           05  AA-AUDIT-UTC-HOUR        PIC 9(2).
+           05  AA-AUDIT-UTC-MINUTE      PIC 9(2).
+           05  AA-OLD-ADDRESS.
+               10  AA-OLD-HOUSE-NUMBER  PIC 9(3).
+               10  AA-OLD-COUNTRY       PIC X(25).
+               10  AA-OLD-PINCODE       PIC 9(6).
+           05  AA-NEW-ADDRESS.
+               10  AA-NEW-HOUSE-NUMBER  PIC 9(3).
+               10  AA-NEW-COUNTRY       PIC X(25).
+               10  AA-NEW-PINCODE       PIC 9(6).
