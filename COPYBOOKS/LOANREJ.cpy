@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Copybook:  LOANREJ
+      * Purpose:   Rejected loan record written by CALCULO-JUROS to
+      *            REJECTDD when INFILE data fails edit checks.
+      *****************************************************************
+       01  LOAN-REJECT-RECORD.
+           05  LR-ACCOUNT-NO           PIC X(10).
+           05  LR-PRINCIPAL            PIC 9(9)V99.
+           05  LR-RATE-PCT             PIC S9(3)V9(4).
+           05  LR-TERM-MONTHS          PIC 9(3).
+           05  LR-CURRENCY-CODE        PIC X(03).
+           05  LR-REASON-CODE          PIC X(04).
+           05  LR-REASON-TEXT          PIC X(30).
