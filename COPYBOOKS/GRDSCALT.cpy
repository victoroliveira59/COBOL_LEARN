@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook:  GRDSCALT
+      * Purpose:   In-memory grade-cutoff scale table, loaded from
+      *            SCALEDD at the start of the run and searched by
+      *            course code (SR-COURSE-CODE) so each course can
+      *            carry its own pass/good/excellent thresholds.
+      *****************************************************************
+       01  WS-GRADE-SCALE-TABLE.
+           05  WS-SCALE-COUNT          PIC 9(03) VALUE ZERO.
+           05  GRADE-SCALE-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-SCALE-COUNT
+                   INDEXED BY SCALE-IDX.
+               10  GT-COURSE-CODE      PIC X(06).
+               10  GT-REPROVADO-CUTOFF PIC 9(02)V99.
+               10  GT-BOM-CUTOFF       PIC 9(02)V99.
