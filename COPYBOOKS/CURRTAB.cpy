@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Copybook:  CURRTAB
+      * Purpose:   In-memory currency conversion table, loaded from
+      *            CURRDD at start of run and searched by currency
+      *            code to convert loan amounts to the base currency.
+      *****************************************************************
+       01  WS-CURRENCY-TABLE.
+           05  WS-CURRENCY-COUNT       PIC 9(03) VALUE ZERO.
+           05  CURRENCY-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-CURRENCY-COUNT
+                   INDEXED BY CURR-IDX.
+               10  CT-CURRENCY-CODE    PIC X(03).
+               10  CT-CONVERSION-RATE  PIC 9(5)V9(6).
