@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook:  LOANIN
+      * Purpose:   Loan master input record, read by CALCULO-JUROS
+      *            from INFILEDD.
+      *****************************************************************
+       01  LOAN-INPUT-RECORD.
+           05  LI-ACCOUNT-NO           PIC X(10).
+           05  LI-PRINCIPAL            PIC 9(9)V99.
+           05  LI-RATE-PCT             PIC S9(3)V9(4).
+           05  LI-TERM-MONTHS          PIC 9(3).
+           05  LI-CURRENCY-CODE        PIC X(03).
+           05  LI-LAST-POSTED-DATE     PIC 9(08).
