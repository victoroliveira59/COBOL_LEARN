@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Copybook:  COUNTRYT
+      * Purpose:   In-memory table of recognized country names, loaded
+      *            once from COUNTRYDD, used to validate the shared
+      *            COUNTRYF field (same OCCURS DEPENDING ON idiom as
+      *            CURRTAB's currency table).  Each entry also carries
+      *            its country's postal-code digit mask, used to
+      *            validate PINCODE fields.
+      *****************************************************************
+       01  COUNTRY-VALIDATION-TABLE.
+           05  COUNTRY-VALID-COUNT          PIC 9(02) VALUE ZERO.
+           05  COUNTRY-VALID-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON COUNTRY-VALID-COUNT
+                   INDEXED BY COUNTRY-IDX.
+               10  COUNTRY-VALID-NAME       PIC X(25).
+               10  COUNTRY-VALID-DIGITS     PIC 9(02).
