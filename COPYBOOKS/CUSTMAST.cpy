@@ -0,0 +1,24 @@
+      *****************************************************************
+      * Copybook:  CUSTMAST
+      * Purpose:   Customer master record for VERB-01's CUSTMSTD
+      *            indexed file, keyed by CM-CUSTOMER-ID.  Each customer
+      *            carries up to three typed addresses (billing,
+      *            shipping, mailing) in CM-ADDRESS-ENTRY, plus an
+      *            external reference code (CM-EXTERNAL-ID) in the
+      *            USINGPIC WS-ID style: '#' + 3 digits + a checksum
+      *            digit.
+      *****************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-CUSTOMER-ID          PIC 9(5).
+           05  CM-EXTERNAL-ID          PIC X(5).
+           05  CM-NAME                 PIC A(30).
+           05  CM-ADDRESS-COUNT        PIC 9(01).
+           05  CM-ADDRESS-ENTRY OCCURS 3 TIMES
+                   INDEXED BY CM-ADDR-IDX.
+               10  CM-ADDRESS-TYPE     PIC X(01).
+                   88  CM-BILLING-ADDR         VALUE 'B'.
+                   88  CM-SHIPPING-ADDR        VALUE 'S'.
+                   88  CM-MAILING-ADDR         VALUE 'M'.
+               10  CM-HOUSE-NUMBER     PIC 9(3).
+               10  CM-COUNTRY          PIC X(25).
+               10  CM-PINCODE          PIC 9(6).
