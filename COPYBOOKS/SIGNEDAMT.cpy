@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Copybook:  SIGNEDAMT
+      * Purpose:   Shared signed, decimal-edited display field for
+      *            report totals that can go negative (e.g. a net
+      *            interest adjustment), following the USINGPIC
+      *            WS-NUM/WS-NUM3 PIC S9(3)V9(2) signed-numeric-edited
+      *            pattern, scaled up to report-total size (11 integer
+      *            digits, matching a PIC S9(11)V99 source).  COPY
+      *            REPLACING SIGNED-AMOUNT-EDIT BY your own qualifier.
+      *****************************************************************
+       05  SIGNED-AMOUNT-EDIT           PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
