@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Copybook:  LOANOUT
+      * Purpose:   Loan interest output record, written by
+      *            CALCULO-JUROS to OUTFILEDD.  Interest and balance
+      *            are reported both in the loan's original currency
+      *            and converted to the shop's base currency.
+      *****************************************************************
+       01  LOAN-OUTPUT-RECORD.
+           05  LO-ACCOUNT-NO           PIC X(10).
+           05  LO-CURRENCY-CODE        PIC X(03).
+           05  LO-PRINCIPAL            PIC 9(9)V99.
+           05  LO-INTEREST-AMT         PIC 9(9)V99.
+           05  LO-NEW-BALANCE          PIC 9(9)V99.
+           05  LO-BASE-PRINCIPAL       PIC 9(9)V99.
+           05  LO-BASE-INTEREST-AMT    PIC 9(9)V99.
+           05  LO-BASE-NEW-BALANCE     PIC 9(9)V99.
