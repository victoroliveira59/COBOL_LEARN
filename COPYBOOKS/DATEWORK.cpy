@@ -0,0 +1,24 @@
+      *****************************************************************
+      * Copybook:  DATEWORK
+      * Purpose:   Shared year/month/day layout for the DATE
+      *            subroutine's calling parameter (LK-WT-DATA in
+      *            DATE.cbl).  Also carries the run's UTC time
+      *            (DIFERENCA-GREENWICH converted to a common clock)
+      *            so callers can compare timestamps across branches
+      *            regardless of local offset.  Callers COPY this
+      *            REPLACING the DATE-PARM/DATE-YEAR/DATE-MONTH/
+      *            DATE-DAY/DATE-UTC-HOUR/DATE-UTC-MINUTE words with
+      *            their own qualifier, e.g.:
+      *                COPY DATEWORK REPLACING DATE-PARM BY LK-DATE-PARM,
+      *                    DATE-YEAR BY LK-DATE-YEAR,
+      *                    DATE-MONTH BY LK-DATE-MONTH,
+      *                    DATE-DAY BY LK-DATE-DAY,
+      *                    DATE-UTC-HOUR BY LK-DATE-UTC-HOUR,
+      *                    DATE-UTC-MINUTE BY LK-DATE-UTC-MINUTE.
+      *****************************************************************
+       01  DATE-PARM.
+           05  DATE-YEAR               PIC 9(004).
+           05  DATE-MONTH              PIC 9(002).
+           05  DATE-DAY                PIC 9(002).
+           05  DATE-UTC-HOUR           PIC 9(002).
+           05  DATE-UTC-MINUTE         PIC 9(002).
