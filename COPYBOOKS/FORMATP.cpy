@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook:  FORMATP
+      * Purpose:   Calling parameter for DATE.cbl's 'DATE-FORMAT' entry
+      *            point.  Given a YYYYMMDD date, returns it as a
+      *            DD/MM/YYYY display string.  Callers COPY this
+      *            REPLACING the FORMAT-PARM/FORMAT-DATE/FORMAT-OUTPUT
+      *            words with their own qualifier, e.g.:
+      *                COPY FORMATP REPLACING FORMAT-PARM BY
+      *                    WS-FORMAT-PARM, FORMAT-DATE BY
+      *                    WS-FORMAT-DATE, FORMAT-OUTPUT BY
+      *                    WS-FORMAT-OUTPUT.
+      *****************************************************************
+       01  FORMAT-PARM.
+           05  FORMAT-DATE             PIC 9(08).
+           05  FORMAT-OUTPUT           PIC X(10).
