@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Copybook:  ALUNOREJ
+      * Purpose:   Reject record written by CALCULA-MEDIA to REJECTDD
+      *            for student records that fail grade-range edits.
+      *****************************************************************
+       01  STUDENT-REJECT-RECORD.
+           02  SJ-STUDENT-ID           PIC X(06).
+           02  SJ-STUDENT-NAME         PIC X(20).
+           02  SJ-REASON-CODE          PIC X(04).
+           02  SJ-REASON-TEXT          PIC X(40).
