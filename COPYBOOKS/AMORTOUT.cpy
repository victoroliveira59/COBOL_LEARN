@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook:  AMORTOUT
+      * Purpose:   Per-period amortization schedule line written by
+      *            CALCULO-JUROS to AMORTDD when amortization mode is
+      *            switched on for the run.
+      *****************************************************************
+       01  AMORT-OUTPUT-RECORD.
+           05  AO-ACCOUNT-NO           PIC X(10).
+           05  AO-CURRENCY-CODE        PIC X(03).
+           05  AO-PERIOD-NO            PIC 9(03).
+           05  AO-DUE-DATE             PIC 9(08).
+           05  AO-PAYMENT              PIC 9(9)V99.
+           05  AO-PRINCIPAL-PORTION    PIC 9(9)V99.
+           05  AO-INTEREST-PORTION     PIC 9(9)V99.
+           05  AO-REMAINING-BALANCE    PIC 9(9)V99.
