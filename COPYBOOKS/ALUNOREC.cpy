@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Copybook:  ALUNOREC
+      * Purpose:   Student grade record read by CALCULA-MEDIA from
+      *            STUDENTDD, one record per student per run.  Each
+      *            student may carry from 2 to 5 weighted grades
+      *            (exam, homework, etc.) instead of a fixed pair.
+      *****************************************************************
+       01  STUDENT-RECORD.
+           02  SR-STUDENT-ID           PIC X(06).
+           02  SR-STUDENT-NAME         PIC X(20).
+           02  SR-COURSE-CODE          PIC X(06).
+           02  SR-GRADE-COUNT          PIC 9(01).
+           02  SR-GRADE-ENTRY OCCURS 2 TO 5 TIMES
+                   DEPENDING ON SR-GRADE-COUNT.
+               03  SR-GRADE-VALUE      PIC 9(02).
+               03  SR-GRADE-WEIGHT     PIC 9(01)V99.
