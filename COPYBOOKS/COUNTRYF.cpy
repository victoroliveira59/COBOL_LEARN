@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook:  COUNTRYF
+      * Purpose:   Single shared country-name field, PIC X(25),
+      *            reconciling the size mismatch between MOVE-01's
+      *            old WS-COUNTRY PIC X(5) and VERB-01's WS-COUNTRY
+      *            PIC X(25).  COPY REPLACING COUNTRY-FIELD BY your
+      *            own qualifier.
+      *****************************************************************
+       05  COUNTRY-FIELD                PIC X(25).
