@@ -0,0 +1,22 @@
+      *****************************************************************
+      * Copybook:  CUSTTRAN
+      * Purpose:   Transaction record read from CUSTTRAN by VERB-01 to
+      *            drive add/change/inquire/delete against the
+      *            customer master.
+      *****************************************************************
+       01  CUSTOMER-TRAN-RECORD.
+           05  CT-TRAN-CODE            PIC X(1).
+               88  CT-ADD                      VALUE 'A'.
+               88  CT-CHANGE                   VALUE 'C'.
+               88  CT-INQUIRE                  VALUE 'I'.
+               88  CT-DELETE                   VALUE 'D'.
+           05  CT-CUSTOMER-ID           PIC 9(5).
+           05  CT-EXTERNAL-ID           PIC X(5).
+           05  CT-NAME                  PIC A(30).
+           05  CT-ADDRESS-TYPE          PIC X(01).
+               88  CT-BILLING-ADDR              VALUE 'B'.
+               88  CT-SHIPPING-ADDR             VALUE 'S'.
+               88  CT-MAILING-ADDR              VALUE 'M'.
+           05  CT-HOUSE-NUMBER          PIC 9(3).
+           05  CT-COUNTRY               PIC X(25).
+           05  CT-PINCODE               PIC 9(6).
