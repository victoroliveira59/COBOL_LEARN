@@ -1,23 +1,585 @@
 
       *****************************************************************
-      * Program name:    MYPROG                               
-      * Original author: MYNAME                                
+      * Program name:    MYPROG
+      * Original author: MYNAME
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 MYNAME  Created for COBOL class
+      * 08/08/26 MAINT   Added record layouts and interest processing
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CALCULO-JUROS.
 
-       ENVIRONMENT DIVISION. 
-        CONFIGURATION SECTION. 
-        SOURCE-COMPUTER. IBM-3081. 
-        OBJECT-COMPUTER. IBM-3081. 
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. IBM-3081.
+        OBJECT-COMPUTER. IBM-3081.
         INPUT-OUTPUT SECTION.
-        FILE-CONTROL. 
-         SELECT INFILE ASSIGN  TO INFILEDD.
-         SELECT OUTFILE ASSIGN TO OUTFILEDD.
-           
\ No newline at end of file
+        FILE-CONTROL.
+         SELECT INFILE ASSIGN  TO INFILEDD
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS LI-ACCOUNT-NO
+             FILE STATUS IS WS-INFILE-STATUS.
+         SELECT OUTFILE ASSIGN TO OUTFILEDD
+             ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT CONTROL-FILE ASSIGN TO CONTROLDD
+             ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT REPORT-FILE ASSIGN TO REPORTDD
+             ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT REJECT-FILE ASSIGN TO REJECTDD
+             ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT CHECKPOINT-FILE ASSIGN TO CHECKPTDD
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CHECKPOINT-STATUS.
+         SELECT CURRENCY-FILE ASSIGN TO CURRDD
+             ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT AMORT-FILE ASSIGN TO AMORTDD
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD  INFILE
+            RECORDING MODE IS F.
+        COPY LOANIN.
+
+        FD  OUTFILE
+            RECORDING MODE IS F.
+        COPY LOANOUT.
+
+        FD  CONTROL-FILE
+            RECORDING MODE IS F.
+        COPY JRSCTL.
+
+        FD  REJECT-FILE
+            RECORDING MODE IS F.
+        COPY LOANREJ.
+
+        FD  REPORT-FILE
+            RECORDING MODE IS F.
+        01  REPORT-LINE                 PIC X(80).
+
+        FD  CHECKPOINT-FILE
+            RECORDING MODE IS F.
+        01  CHECKPOINT-RECORD.
+            05  CKPT-LAST-KEY           PIC X(10).
+
+        FD  CURRENCY-FILE
+            RECORDING MODE IS F.
+        01  CURRENCY-FILE-RECORD.
+            05  CFR-CODE                PIC X(03).
+            05  CFR-RATE                PIC 9(5)V9(6).
+
+        FD  AMORT-FILE
+            RECORDING MODE IS F.
+        COPY AMORTOUT.
+
+        WORKING-STORAGE SECTION.
+        COPY CURRTAB.
+        01  WS-FLAGS.
+            05  WS-EOF-INFILE           PIC X(01) VALUE 'N'.
+                88  EOF-INFILE                     VALUE 'Y'.
+            05  WS-CHECKPOINT-STATUS    PIC X(02).
+            05  WS-RESTART-MODE         PIC X(01) VALUE 'N'.
+                88  RESTART-IN-PROGRESS            VALUE 'Y'.
+            05  WS-EOF-CURRENCY         PIC X(01) VALUE 'N'.
+                88  EOF-CURRENCY                   VALUE 'Y'.
+            05  WS-CURRENCY-FOUND       PIC X(01) VALUE 'N'.
+                88  CURRENCY-FOUND                 VALUE 'Y'.
+            05  WS-INFILE-STATUS        PIC X(02).
+            05  WS-LOOKUP-DONE          PIC X(01) VALUE 'N'.
+
+        01  WS-CHECKPOINT-FIELDS.
+            05  WS-RESTART-KEY          PIC X(10).
+            05  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 100.
+            05  WS-CHECKPOINT-COUNTER   PIC 9(05) VALUE ZERO.
+
+        01  WS-WORK-FIELDS.
+            05  WS-INTEREST-YEARS       PIC 9(3)V9(4).
+            05  WS-INTEREST-RATE        PIC 9(1)V9(6).
+            05  WS-NEW-PRINCIPAL        PIC 9(11)V9999.
+            05  WS-DAYS                 PIC 9(5).
+            05  WS-CONVERSION-RATE      PIC 9(5)V9(6).
+            05  WS-DAILY-RATE           PIC 9(1)V9(8) VALUE ZERO.
+
+        01  WS-AMORT-FIELDS.
+            05  WS-MONTHLY-RATE         PIC 9(1)V9(8).
+            05  WS-PV-FACTOR            PIC 9(9)V9(8).
+            05  WS-AMORT-PAYMENT        PIC 9(9)V99.
+            05  WS-AMORT-BALANCE        PIC 9(11)V9999.
+            05  WS-AMORT-INT-PORTION    PIC 9(9)V99.
+            05  WS-AMORT-PRIN-PORTION   PIC 9(9)V99.
+            05  WS-AMORT-PERIOD-NO      PIC 9(03).
+
+        01  WS-VALUE-DATE-FIELDS.
+            05  WS-TODAY-DATE           PIC 9(08).
+            05  WS-ACCRUAL-AS-OF-DATE   PIC 9(08).
+            05  WS-DAYS-ELAPSED         PIC S9(7).
+            05  WS-EFFECTIVE-TERM-MONTHS PIC 9(05).
+            05  WS-EFFECTIVE-DAYS       PIC 9(05).
+
+        COPY DATEWORK REPLACING DATE-PARM BY WS-SYSTEM-DATE-PARM,
+            DATE-YEAR BY WS-SYSTEM-DATE-YEAR,
+            DATE-MONTH BY WS-SYSTEM-DATE-MONTH,
+            DATE-DAY BY WS-SYSTEM-DATE-DAY,
+            DATE-UTC-HOUR BY WS-SYSTEM-DATE-UTC-HOUR,
+            DATE-UTC-MINUTE BY WS-SYSTEM-DATE-UTC-MINUTE.
+
+        COPY BUSDATE REPLACING BUSDAY-PARM BY WS-BUSDAY-PARM,
+            BUSDAY-DATE BY WS-BUSDAY-DATE,
+            BUSDAY-FLAG BY WS-BUSDAY-FLAG,
+            BUSDAY-RESULT BY WS-BUSDAY-RESULT.
+
+        COPY ADDSUBP REPLACING ADDSUB-PARM BY WS-ADDSUB-PARM,
+            ADDSUB-DATE BY WS-ADDSUB-DATE,
+            ADDSUB-DAYS BY WS-ADDSUB-DAYS,
+            ADDSUB-RESULT BY WS-ADDSUB-RESULT.
+
+        COPY FORMATP REPLACING FORMAT-PARM BY WS-FORMAT-PARM,
+            FORMAT-DATE BY WS-FORMAT-DATE,
+            FORMAT-OUTPUT BY WS-FORMAT-OUTPUT.
+
+        01  WS-DATE-VALIDATION-FIELDS.
+            05  WS-VALID-DATE-SWITCH    PIC X(01).
+                88  VALID-CALENDAR-DATE           VALUE 'Y'.
+            05  WS-CHECK-YEAR           PIC 9(04).
+            05  WS-CHECK-MONTH          PIC 9(02).
+            05  WS-CHECK-DAY            PIC 9(02).
+            05  WS-DAYS-IN-MONTH        PIC 9(02).
+
+        01  WS-CONTROL-TOTALS.
+            05  WS-RECORDS-READ         PIC 9(7)  VALUE ZERO.
+            05  WS-RECORDS-WRITTEN      PIC 9(7)  VALUE ZERO.
+            05  WS-RECORDS-REJECTED     PIC 9(7)  VALUE ZERO.
+            05  WS-TOTAL-PRINCIPAL      PIC 9(11)V99 VALUE ZERO.
+            05  WS-TOTAL-INTEREST       PIC S9(11)V99 VALUE ZERO.
+
+        01  WS-EDIT-SWITCHES.
+            05  WS-RECORD-VALID         PIC X(01) VALUE 'Y'.
+                88  RECORD-IS-VALID               VALUE 'Y'.
+            05  WS-REJECT-CODE          PIC X(04).
+            05  WS-REJECT-TEXT          PIC X(30).
+
+        01  WS-REPORT-FIELDS.
+            05  WS-EDIT-COUNT           PIC ZZZ,ZZ9.
+            05  WS-EDIT-AMOUNT          PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+            COPY SIGNEDAMT REPLACING SIGNED-AMOUNT-EDIT BY
+                WS-EDIT-SIGNED-AMOUNT.
+            COPY DAILYRT REPLACING SCALED-RATE-DISPLAY BY
+                WS-EDIT-DAILY-RATE.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOANS UNTIL EOF-INFILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   MOVE 'S' TO CC-INTEREST-MODE
+                   MOVE 'N' TO CC-AMORT-SWITCH
+                   MOVE 'N' TO CC-VALUE-DATE-SWITCH
+                   MOVE 'B' TO CC-RUN-MODE
+                   MOVE 'N' TO CC-YTD-RESET-SWITCH
+           END-READ
+           CLOSE CONTROL-FILE
+           PERFORM 1100-CHECK-RESTART
+           PERFORM 1200-LOAD-CURRENCY-TABLE
+           PERFORM 1300-GET-SYSTEM-DATE
+           OPEN INPUT INFILE
+           IF WS-INFILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING INFILE, STATUS=' WS-INFILE-STATUS
+               MOVE 'Y' TO WS-EOF-INFILE
+           END-IF
+           IF CC-RUN-BATCH AND RESTART-IN-PROGRESS
+               OPEN EXTEND OUTFILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND AMORT-FILE
+           ELSE
+               IF CC-RUN-BATCH AND CC-YTD-RESET-YES
+                   OPEN OUTPUT OUTFILE
+               ELSE
+                   OPEN EXTEND OUTFILE
+               END-IF
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT AMORT-FILE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           PERFORM 2100-READ-INFILE.
+
+       1100-CHECK-RESTART.
+           MOVE 'N' TO WS-RESTART-MODE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESTART-MODE
+                       MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1200-LOAD-CURRENCY-TABLE.
+           MOVE ZERO TO WS-CURRENCY-COUNT
+           MOVE 'N' TO WS-EOF-CURRENCY
+           OPEN INPUT CURRENCY-FILE
+           PERFORM UNTIL EOF-CURRENCY
+               READ CURRENCY-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-CURRENCY
+                   NOT AT END
+                       ADD 1 TO WS-CURRENCY-COUNT
+                       MOVE CFR-CODE TO CT-CURRENCY-CODE
+                                        (WS-CURRENCY-COUNT)
+                       MOVE CFR-RATE TO CT-CONVERSION-RATE
+                                        (WS-CURRENCY-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE CURRENCY-FILE.
+
+       1300-GET-SYSTEM-DATE.
+           CALL 'DATE' USING WS-SYSTEM-DATE-PARM
+           COMPUTE WS-TODAY-DATE =
+               WS-SYSTEM-DATE-YEAR  * 10000 +
+               WS-SYSTEM-DATE-MONTH * 100 +
+               WS-SYSTEM-DATE-DAY.
+
+       2000-PROCESS-LOANS.
+           IF CC-RUN-BATCH AND RESTART-IN-PROGRESS
+                   AND LI-ACCOUNT-NO NOT > WS-RESTART-KEY
+               CONTINUE
+           ELSE
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM 2200-VALIDATE-LOAN
+               IF RECORD-IS-VALID
+                   PERFORM 3000-CALCULATE-INTEREST
+                   PERFORM 4000-WRITE-OUTFILE
+               ELSE
+                   PERFORM 4100-WRITE-REJECT
+               END-IF
+               PERFORM 4200-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-INFILE.
+
+       2100-READ-INFILE.
+           EVALUATE TRUE
+               WHEN CC-RUN-LOOKUP
+                   PERFORM 2150-READ-SINGLE-ACCOUNT
+               WHEN OTHER
+                   READ INFILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF-INFILE
+                   END-READ
+           END-EVALUATE.
+
+       2150-READ-SINGLE-ACCOUNT.
+           IF WS-LOOKUP-DONE = 'Y'
+               MOVE 'Y' TO WS-EOF-INFILE
+           ELSE
+               MOVE CC-LOOKUP-ACCOUNT TO LI-ACCOUNT-NO
+               READ INFILE
+                   KEY IS LI-ACCOUNT-NO
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF-INFILE
+               END-READ
+               MOVE 'Y' TO WS-LOOKUP-DONE
+           END-IF.
+
+       2200-VALIDATE-LOAN.
+           MOVE 'Y' TO WS-RECORD-VALID
+           MOVE SPACES TO WS-REJECT-CODE
+           MOVE SPACES TO WS-REJECT-TEXT
+           IF LI-PRINCIPAL NOT NUMERIC
+               MOVE 'N' TO WS-RECORD-VALID
+               MOVE 'R001' TO WS-REJECT-CODE
+               MOVE 'NON-NUMERIC PRINCIPAL' TO WS-REJECT-TEXT
+           ELSE
+               IF LI-RATE-PCT < 0
+                   MOVE 'N' TO WS-RECORD-VALID
+                   MOVE 'R002' TO WS-REJECT-CODE
+                   MOVE 'NEGATIVE RATE' TO WS-REJECT-TEXT
+               ELSE
+                   IF LI-TERM-MONTHS = 0
+                       MOVE 'N' TO WS-RECORD-VALID
+                       MOVE 'R003' TO WS-REJECT-CODE
+                       MOVE 'ZERO TERM' TO WS-REJECT-TEXT
+                   ELSE
+                       PERFORM 2300-LOOKUP-CURRENCY
+                       IF NOT CURRENCY-FOUND
+                           MOVE 'N' TO WS-RECORD-VALID
+                           MOVE 'R004' TO WS-REJECT-CODE
+                           MOVE 'UNKNOWN CURRENCY CODE' TO
+                               WS-REJECT-TEXT
+                       ELSE
+                           IF CC-VALUE-DATE-YES
+                               IF LI-LAST-POSTED-DATE NOT NUMERIC
+                               OR LI-LAST-POSTED-DATE = ZERO
+                               OR LI-LAST-POSTED-DATE > WS-TODAY-DATE
+                                   MOVE 'N' TO WS-RECORD-VALID
+                                   MOVE 'R005' TO WS-REJECT-CODE
+                                   MOVE 'INVALID LAST POSTED DATE' TO
+                                       WS-REJECT-TEXT
+                               ELSE
+                                   PERFORM 2250-VALIDATE-CALENDAR-DATE
+                                   IF NOT VALID-CALENDAR-DATE
+                                       MOVE 'N' TO WS-RECORD-VALID
+                                       MOVE 'R005' TO WS-REJECT-CODE
+                                       MOVE 'INVALID LAST POSTED DATE'
+                                           TO WS-REJECT-TEXT
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2250-VALIDATE-CALENDAR-DATE.
+           MOVE 'Y' TO WS-VALID-DATE-SWITCH
+           MOVE LI-LAST-POSTED-DATE(1:4) TO WS-CHECK-YEAR
+           MOVE LI-LAST-POSTED-DATE(5:2) TO WS-CHECK-MONTH
+           MOVE LI-LAST-POSTED-DATE(7:2) TO WS-CHECK-DAY
+           IF WS-CHECK-MONTH < 1 OR WS-CHECK-MONTH > 12
+               MOVE 'N' TO WS-VALID-DATE-SWITCH
+           ELSE
+               EVALUATE WS-CHECK-MONTH
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DAYS-IN-MONTH
+                   WHEN 2
+                       IF FUNCTION MOD(WS-CHECK-YEAR, 400) = 0
+                       OR (FUNCTION MOD(WS-CHECK-YEAR, 4) = 0 AND
+                           FUNCTION MOD(WS-CHECK-YEAR, 100) NOT = 0)
+                           MOVE 29 TO WS-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO WS-DAYS-IN-MONTH
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO WS-DAYS-IN-MONTH
+               END-EVALUATE
+               IF WS-CHECK-DAY < 1 OR WS-CHECK-DAY > WS-DAYS-IN-MONTH
+                   MOVE 'N' TO WS-VALID-DATE-SWITCH
+               END-IF
+           END-IF.
+
+       2300-LOOKUP-CURRENCY.
+           MOVE 'N' TO WS-CURRENCY-FOUND
+           IF WS-CURRENCY-COUNT > ZERO
+               SET CURR-IDX TO 1
+               SEARCH CURRENCY-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-CURRENCY-FOUND
+                   WHEN CT-CURRENCY-CODE (CURR-IDX) = LI-CURRENCY-CODE
+                       MOVE 'Y' TO WS-CURRENCY-FOUND
+                       MOVE CT-CONVERSION-RATE (CURR-IDX)
+                           TO WS-CONVERSION-RATE
+               END-SEARCH
+           END-IF.
+
+       3000-CALCULATE-INTEREST.
+           COMPUTE WS-INTEREST-RATE ROUNDED = LI-RATE-PCT / 100
+           PERFORM 3050-DETERMINE-ACCRUAL-PERIOD
+           EVALUATE TRUE
+               WHEN CC-MODE-MONTHLY-COMPOUND
+                   PERFORM 3200-MONTHLY-COMPOUND-INTEREST
+               WHEN CC-MODE-DAILY-COMPOUND
+                   PERFORM 3300-DAILY-COMPOUND-INTEREST
+               WHEN OTHER
+                   PERFORM 3100-SIMPLE-INTEREST
+           END-EVALUATE
+           MOVE LI-ACCOUNT-NO     TO LO-ACCOUNT-NO
+           MOVE LI-CURRENCY-CODE  TO LO-CURRENCY-CODE
+           MOVE LI-PRINCIPAL      TO LO-PRINCIPAL
+           PERFORM 3400-CONVERT-TO-BASE-CURRENCY
+           IF CC-AMORT-YES
+               PERFORM 3500-WRITE-AMORTIZATION-SCHEDULE
+           END-IF.
+
+       3400-CONVERT-TO-BASE-CURRENCY.
+           COMPUTE LO-BASE-PRINCIPAL ROUNDED =
+               LO-PRINCIPAL * WS-CONVERSION-RATE
+           COMPUTE LO-BASE-INTEREST-AMT ROUNDED =
+               LO-INTEREST-AMT * WS-CONVERSION-RATE
+           COMPUTE LO-BASE-NEW-BALANCE ROUNDED =
+               LO-NEW-BALANCE * WS-CONVERSION-RATE.
+
+       3500-WRITE-AMORTIZATION-SCHEDULE.
+           COMPUTE WS-MONTHLY-RATE ROUNDED = WS-INTEREST-RATE / 12
+           IF WS-MONTHLY-RATE = ZERO
+               COMPUTE WS-AMORT-PAYMENT ROUNDED =
+                   LI-PRINCIPAL / LI-TERM-MONTHS
+           ELSE
+               COMPUTE WS-PV-FACTOR ROUNDED =
+                   (1 + WS-MONTHLY-RATE) ** LI-TERM-MONTHS
+               COMPUTE WS-AMORT-PAYMENT ROUNDED =
+                   LI-PRINCIPAL * WS-MONTHLY-RATE * WS-PV-FACTOR
+                   / (WS-PV-FACTOR - 1)
+           END-IF
+           MOVE LI-PRINCIPAL TO WS-AMORT-BALANCE
+           PERFORM VARYING WS-AMORT-PERIOD-NO FROM 1 BY 1
+                   UNTIL WS-AMORT-PERIOD-NO > LI-TERM-MONTHS
+               COMPUTE WS-AMORT-INT-PORTION ROUNDED =
+                   WS-AMORT-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-AMORT-PRIN-PORTION ROUNDED =
+                   WS-AMORT-PAYMENT - WS-AMORT-INT-PORTION
+               COMPUTE WS-AMORT-BALANCE ROUNDED =
+                   WS-AMORT-BALANCE - WS-AMORT-PRIN-PORTION
+               MOVE WS-TODAY-DATE TO WS-ADDSUB-DATE
+               COMPUTE WS-ADDSUB-DAYS = WS-AMORT-PERIOD-NO * 30
+               CALL 'DATE-ADDSUB' USING WS-ADDSUB-PARM
+               MOVE LI-ACCOUNT-NO         TO AO-ACCOUNT-NO
+               MOVE LI-CURRENCY-CODE      TO AO-CURRENCY-CODE
+               MOVE WS-AMORT-PERIOD-NO    TO AO-PERIOD-NO
+               MOVE WS-ADDSUB-RESULT      TO AO-DUE-DATE
+               MOVE WS-AMORT-PAYMENT      TO AO-PAYMENT
+               MOVE WS-AMORT-PRIN-PORTION TO AO-PRINCIPAL-PORTION
+               MOVE WS-AMORT-INT-PORTION  TO AO-INTEREST-PORTION
+               MOVE WS-AMORT-BALANCE      TO AO-REMAINING-BALANCE
+               WRITE AMORT-OUTPUT-RECORD
+           END-PERFORM.
+
+       3050-DETERMINE-ACCRUAL-PERIOD.
+           IF CC-VALUE-DATE-YES
+               MOVE WS-TODAY-DATE TO WS-BUSDAY-DATE
+               CALL 'DATE-BUSDAY' USING WS-BUSDAY-PARM
+               MOVE WS-BUSDAY-RESULT TO WS-ACCRUAL-AS-OF-DATE
+               COMPUTE WS-DAYS-ELAPSED =
+                   FUNCTION INTEGER-OF-DATE(WS-ACCRUAL-AS-OF-DATE) -
+                   FUNCTION INTEGER-OF-DATE(LI-LAST-POSTED-DATE)
+               MOVE WS-DAYS-ELAPSED TO WS-EFFECTIVE-DAYS
+               COMPUTE WS-EFFECTIVE-TERM-MONTHS ROUNDED =
+                   WS-DAYS-ELAPSED / 30
+           ELSE
+               MOVE LI-TERM-MONTHS TO WS-EFFECTIVE-TERM-MONTHS
+               COMPUTE WS-EFFECTIVE-DAYS = LI-TERM-MONTHS * 30
+           END-IF.
+
+       3100-SIMPLE-INTEREST.
+           COMPUTE WS-INTEREST-YEARS ROUNDED =
+               WS-EFFECTIVE-TERM-MONTHS / 12
+           COMPUTE LO-INTEREST-AMT ROUNDED =
+               LI-PRINCIPAL * WS-INTEREST-RATE * WS-INTEREST-YEARS
+           COMPUTE LO-NEW-BALANCE ROUNDED =
+               LI-PRINCIPAL + LO-INTEREST-AMT.
+
+       3200-MONTHLY-COMPOUND-INTEREST.
+           COMPUTE WS-NEW-PRINCIPAL ROUNDED =
+               LI-PRINCIPAL *
+               ((1 + (WS-INTEREST-RATE / 12))
+                   ** WS-EFFECTIVE-TERM-MONTHS)
+           COMPUTE LO-INTEREST-AMT ROUNDED =
+               WS-NEW-PRINCIPAL - LI-PRINCIPAL
+           MOVE WS-NEW-PRINCIPAL TO LO-NEW-BALANCE.
+
+       3300-DAILY-COMPOUND-INTEREST.
+           MOVE WS-EFFECTIVE-DAYS TO WS-DAYS
+           COMPUTE WS-DAILY-RATE ROUNDED = WS-INTEREST-RATE / 365
+           COMPUTE WS-NEW-PRINCIPAL ROUNDED =
+               LI-PRINCIPAL *
+               ((1 + WS-DAILY-RATE) ** WS-DAYS)
+           COMPUTE LO-INTEREST-AMT ROUNDED =
+               WS-NEW-PRINCIPAL - LI-PRINCIPAL
+           MOVE WS-NEW-PRINCIPAL TO LO-NEW-BALANCE.
+
+       4000-WRITE-OUTFILE.
+           WRITE LOAN-OUTPUT-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN
+           ADD LO-BASE-PRINCIPAL    TO WS-TOTAL-PRINCIPAL
+           ADD LO-BASE-INTEREST-AMT TO WS-TOTAL-INTEREST.
+
+       4100-WRITE-REJECT.
+           MOVE LI-ACCOUNT-NO  TO LR-ACCOUNT-NO
+           MOVE LI-PRINCIPAL   TO LR-PRINCIPAL
+           MOVE LI-RATE-PCT    TO LR-RATE-PCT
+           MOVE LI-TERM-MONTHS TO LR-TERM-MONTHS
+           MOVE LI-CURRENCY-CODE TO LR-CURRENCY-CODE
+           MOVE WS-REJECT-CODE TO LR-REASON-CODE
+           MOVE WS-REJECT-TEXT TO LR-REASON-TEXT
+           WRITE LOAN-REJECT-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED.
+
+       4200-WRITE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               MOVE LI-ACCOUNT-NO TO CKPT-LAST-KEY
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               MOVE ZERO TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
+       9000-TERMINATE.
+           PERFORM 9100-WRITE-CONTROL-REPORT
+           IF CC-RUN-BATCH
+               PERFORM 9200-CLEAR-CHECKPOINT
+           END-IF
+           CLOSE INFILE
+           CLOSE OUTFILE
+           CLOSE REPORT-FILE
+           CLOSE REJECT-FILE
+           CLOSE AMORT-FILE.
+
+       9200-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       9100-WRITE-CONTROL-REPORT.
+           MOVE SPACES TO REPORT-LINE
+           MOVE 'CALCULO-JUROS BATCH CONTROL TOTALS' TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TODAY-DATE TO WS-FORMAT-DATE
+           CALL 'DATE-FORMAT' USING WS-FORMAT-PARM
+           MOVE SPACES TO REPORT-LINE
+           STRING 'RUN DATE (LOCAL)   : ' WS-FORMAT-OUTPUT
+               '  UTC TIME: ' WS-SYSTEM-DATE-UTC-HOUR ':'
+               WS-SYSTEM-DATE-UTC-MINUTE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-RECORDS-READ TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING 'RECORDS READ       : ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-RECORDS-WRITTEN TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING 'RECORDS WRITTEN    : ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-RECORDS-REJECTED TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING 'RECORDS REJECTED   : ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-PRINCIPAL TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING 'TOTAL PRINCIPAL     : ' WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-INTEREST TO WS-EDIT-SIGNED-AMOUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING 'TOTAL INTEREST POSTED: ' WS-EDIT-SIGNED-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-DAILY-RATE TO WS-EDIT-DAILY-RATE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'LAST DAILY-COMPOUND RATE: ' WS-EDIT-DAILY-RATE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
