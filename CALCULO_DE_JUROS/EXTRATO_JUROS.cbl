@@ -0,0 +1,142 @@
+
+      *****************************************************************
+      * Program name:    EXTRATO-JUROS
+      * Original author: MAINT
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26 MAINT   Created: annual interest statement, rolled
+      *                  up per account from the CALCULO-JUROS
+      *                  year-to-date output file, for borrower tax
+      *                  reporting.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EXTRATO-JUROS.
+
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. IBM-3081.
+        OBJECT-COMPUTER. IBM-3081.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+         SELECT YTD-FILE ASSIGN TO YTDDD
+             ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+         SELECT YTD-SORTED-FILE ASSIGN TO YTDSRTDD
+             ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT STATEMENT-FILE ASSIGN TO STMTDD
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD  YTD-FILE
+            RECORDING MODE IS F.
+        COPY LOANOUT.
+
+        SD  SORT-WORK-FILE.
+        COPY LOANOUT REPLACING LOAN-OUTPUT-RECORD BY SORT-RECORD,
+            LO-ACCOUNT-NO BY SR-ACCOUNT-NO,
+            LO-CURRENCY-CODE BY SR-CURRENCY-CODE,
+            LO-PRINCIPAL BY SR-PRINCIPAL,
+            LO-INTEREST-AMT BY SR-INTEREST-AMT,
+            LO-NEW-BALANCE BY SR-NEW-BALANCE,
+            LO-BASE-PRINCIPAL BY SR-BASE-PRINCIPAL,
+            LO-BASE-INTEREST-AMT BY SR-BASE-INTEREST-AMT,
+            LO-BASE-NEW-BALANCE BY SR-BASE-NEW-BALANCE.
+
+        FD  YTD-SORTED-FILE
+            RECORDING MODE IS F.
+        COPY LOANOUT REPLACING LOAN-OUTPUT-RECORD BY SORTED-LOAN-RECORD,
+            LO-ACCOUNT-NO BY SL-ACCOUNT-NO,
+            LO-CURRENCY-CODE BY SL-CURRENCY-CODE,
+            LO-PRINCIPAL BY SL-PRINCIPAL,
+            LO-INTEREST-AMT BY SL-INTEREST-AMT,
+            LO-NEW-BALANCE BY SL-NEW-BALANCE,
+            LO-BASE-PRINCIPAL BY SL-BASE-PRINCIPAL,
+            LO-BASE-INTEREST-AMT BY SL-BASE-INTEREST-AMT,
+            LO-BASE-NEW-BALANCE BY SL-BASE-NEW-BALANCE.
+
+        FD  STATEMENT-FILE
+            RECORDING MODE IS F.
+        01  STATEMENT-RECORD.
+            05  SA-ACCOUNT-NO           PIC X(10).
+            05  SA-CURRENCY-CODE        PIC X(03).
+            05  SA-TOTAL-INTEREST       PIC 9(11)V99.
+            05  SA-TOTAL-BASE-INTEREST  PIC 9(11)V99.
+
+        WORKING-STORAGE SECTION.
+        01  WS-FLAGS.
+            05  WS-EOF-YTD              PIC X(01) VALUE 'N'.
+                88  EOF-YTD                        VALUE 'Y'.
+            05  WS-FIRST-RECORD         PIC X(01) VALUE 'Y'.
+                88  FIRST-RECORD                   VALUE 'Y'.
+
+        01  WS-BREAK-FIELDS.
+            05  WS-PREV-ACCOUNT-NO      PIC X(10).
+            05  WS-PREV-CURRENCY-CODE   PIC X(03).
+            05  WS-ACCUM-INTEREST       PIC 9(11)V99.
+            05  WS-ACCUM-BASE-INTEREST  PIC 9(11)V99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-YTD-RECORDS UNTIL EOF-YTD
+           PERFORM 2900-WRITE-FINAL-STATEMENT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-ACCOUNT-NO SR-CURRENCY-CODE
+               USING YTD-FILE
+               GIVING YTD-SORTED-FILE
+           OPEN INPUT YTD-SORTED-FILE
+           OPEN OUTPUT STATEMENT-FILE
+           PERFORM 1100-READ-YTD.
+
+       1100-READ-YTD.
+           READ YTD-SORTED-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-YTD
+           END-READ.
+
+       2000-PROCESS-YTD-RECORDS.
+           IF FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD
+               MOVE SL-ACCOUNT-NO TO WS-PREV-ACCOUNT-NO
+               MOVE SL-CURRENCY-CODE TO WS-PREV-CURRENCY-CODE
+           ELSE
+               IF SL-ACCOUNT-NO NOT = WS-PREV-ACCOUNT-NO
+               OR SL-CURRENCY-CODE NOT = WS-PREV-CURRENCY-CODE
+                   PERFORM 2100-WRITE-STATEMENT-LINE
+                   PERFORM 2200-RESET-ACCUMULATORS
+                   MOVE SL-ACCOUNT-NO TO WS-PREV-ACCOUNT-NO
+                   MOVE SL-CURRENCY-CODE TO WS-PREV-CURRENCY-CODE
+               END-IF
+           END-IF
+           ADD SL-INTEREST-AMT      TO WS-ACCUM-INTEREST
+           ADD SL-BASE-INTEREST-AMT TO WS-ACCUM-BASE-INTEREST
+           PERFORM 1100-READ-YTD.
+
+       2100-WRITE-STATEMENT-LINE.
+           MOVE WS-PREV-ACCOUNT-NO    TO SA-ACCOUNT-NO
+           MOVE WS-PREV-CURRENCY-CODE TO SA-CURRENCY-CODE
+           MOVE WS-ACCUM-INTEREST     TO SA-TOTAL-INTEREST
+           MOVE WS-ACCUM-BASE-INTEREST TO SA-TOTAL-BASE-INTEREST
+           WRITE STATEMENT-RECORD.
+
+       2200-RESET-ACCUMULATORS.
+           MOVE ZERO TO WS-ACCUM-INTEREST
+           MOVE ZERO TO WS-ACCUM-BASE-INTEREST.
+
+       2900-WRITE-FINAL-STATEMENT.
+           IF NOT FIRST-RECORD
+               PERFORM 2100-WRITE-STATEMENT-LINE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE YTD-SORTED-FILE
+           CLOSE STATEMENT-FILE.
